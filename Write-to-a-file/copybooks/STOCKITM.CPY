@@ -0,0 +1,13 @@
+      *********************************************************
+      *  STOCKITM.CPY
+      *  STANDARD RECORD LAYOUT FOR THE ITEM STOCK FILE
+      *  (ITEMFILE.DAT).  COPIED INTO EVERY PROGRAM THAT
+      *  READS OR WRITES ITEM-FILE SO THEY ALL SHARE ONE
+      *  DEFINITION OF THE RECORD.
+      *********************************************************
+       01  STOCK-ITEMS.
+           02  ITEM-NAME           PIC X(20).
+           02  ITEM-CODE           PIC X(5).
+           02  ITEM-PRICE          PIC $Z(5).9(2).
+           02  ITEM-QTY-ON-HAND    PIC 9(5).
+           02  ITEM-REORDER-POINT  PIC 9(5).
