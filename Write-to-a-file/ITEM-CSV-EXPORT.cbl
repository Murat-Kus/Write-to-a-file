@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-CSV-EXPORT.
+      *********************************
+      *AUTHOR. MURAT KUÞ.
+      *DATE-WRITTEN. 17/06/2023.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       FD  CSV-FILE.
+       01  CSV-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+
+       01  WS-EOF-SW PIC X(1).
+           88 END-OF-ITEM-FILE VALUE "Y".
+           88 NOT-END-OF-ITEM-FILE VALUE "N".
+
+       77  WS-RECORD-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-PLAIN-PRICE PIC 9(5)V99.
+       01  WS-PRICE-EDIT PIC Z(4)9.99.
+       01  WS-PRICE-TEXT PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF WS-FILE-STATUS = "00"
+               PERFORM 2000-PROCESS-RECORDS
+                   UNTIL END-OF-ITEM-FILE
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ITEM-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ITEM FILE NOT FOUND - CSV EXPORT NOT PRODUCED"
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               SET NOT-END-OF-ITEM-FILE TO TRUE
+               PERFORM 2100-READ-ITEM-RECORD
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 3000-WRITE-CSV-RECORD
+           PERFORM 2100-READ-ITEM-RECORD.
+
+       2100-READ-ITEM-RECORD.
+           READ ITEM-FILE
+               AT END SET END-OF-ITEM-FILE TO TRUE
+           END-READ.
+
+       3000-WRITE-CSV-RECORD.
+           COMPUTE WS-PLAIN-PRICE = FUNCTION NUMVAL-C(ITEM-PRICE)
+           MOVE WS-PLAIN-PRICE TO WS-PRICE-EDIT
+           MOVE FUNCTION TRIM(WS-PRICE-EDIT) TO WS-PRICE-TEXT
+           MOVE SPACES TO CSV-REC
+           STRING FUNCTION TRIM(ITEM-CODE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PRICE-TEXT) DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           ADD 1 TO WS-RECORD-COUNT.
+
+       9000-TERMINATE.
+           IF WS-FILE-STATUS = "00"
+               CLOSE ITEM-FILE
+               CLOSE CSV-FILE
+               DISPLAY WS-RECORD-COUNT " RECORD(S) EXPORTED TO CSV"
+           END-IF.
