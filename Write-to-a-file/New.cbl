@@ -1,46 +1,405 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADDING-ITEMS.
-      *********************************
-      *AUTHOR. MURAT KUÞ.
-      *DATE-WRITTEN. 14/06/2023.
-      *********************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT ITEM-FILE ASSIGN TO
-           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>In windows you need to create the file you assigning to. It must be a .dat file.
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  ITEM-FILE.
-       01  STOCK-ITEMS.
-        02 ITEM-NAME PIC X(20).
-        02 ITEM-CODE PIC X(5).
-        02 ITEM-PRICE PIC $Z(5).9(2).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-STOCK-ITEMS.
-        02 WS-ITEM-NAME PIC X(20).
-        02 WS-ITEM-CODE PIC X(5).
-        02 WS-ITEM-PRICE PIC $Z(5).9(2).
-
-
-       PROCEDURE DIVISION.
-       OPEN EXTEND ITEM-FILE.
-
-           DISPLAY "Welcome to the Adding Items App"
-           DISPLAY "Please enter the item name:"
-           ACCEPT ITEM-NAME
-           DISPLAY "Please enter the item code:"
-           ACCEPT ITEM-CODE
-           DISPLAY "Please enter the item price:"
-           ACCEPT ITEM-PRICE
-           WRITE STOCK-ITEMS
-           END-WRITE.
-       CLOSE ITEM-FILE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDING-ITEMS.
+      *********************************
+      *AUTHOR. MURAT KUÞ.
+      *DATE-WRITTEN. 14/06/2023.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemtran.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemaudt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemckpt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       FD  TRANS-FILE.
+       01  TRANS-ITEM.
+        02 TRANS-ITEM-NAME PIC X(20).
+        02 TRANS-ITEM-CODE PIC X(5).
+        02 TRANS-ITEM-PRICE PIC 9(5)V99.
+        02 TRANS-QTY-ON-HAND PIC 9(5).
+        02 TRANS-REORDER-POINT PIC 9(5).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+        02 AUD-OPERATOR-ID PIC X(8).
+        02 AUD-DATE PIC 9(8).
+        02 AUD-TIME PIC 9(8).
+        02 AUD-ITEM-NAME PIC X(20).
+        02 AUD-ITEM-CODE PIC X(5).
+        02 AUD-ITEM-PRICE PIC $Z(5).9(2).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+        02 CKPT-RECORD-COUNT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+           COPY STOCKITM
+               REPLACING ==STOCK-ITEMS==        BY ==WS-STOCK-ITEMS==
+                         ==ITEM-NAME==          BY ==WS-ITEM-NAME==
+                         ==ITEM-CODE==          BY ==WS-ITEM-CODE==
+                         ==ITEM-PRICE==         BY ==WS-ITEM-PRICE==
+                         ==ITEM-QTY-ON-HAND==   BY
+                             ==WS-ITEM-QTY-ON-HAND==
+                         ==ITEM-REORDER-POINT== BY
+                             ==WS-ITEM-REORDER-POINT==.
+
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-TRANS-FILE-STATUS PIC X(2).
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-CKPT-FILE-STATUS PIC X(2).
+
+       01  WS-OPERATOR-ID PIC X(8).
+
+       01  WS-DUPLICATE-SW PIC X(1).
+           88 DUPLICATE-FOUND VALUE "Y".
+           88 DUPLICATE-NOT-FOUND VALUE "N".
+
+       01  WS-TRANS-EOF-SW PIC X(1).
+           88 END-OF-TRANS-FILE VALUE "Y".
+           88 NOT-END-OF-TRANS-FILE VALUE "N".
+
+       01  WS-FUNCTION-SW PIC X(1).
+           88 FUNCTION-ADD VALUE "1".
+           88 FUNCTION-UPDATE VALUE "2".
+           88 FUNCTION-DELETE VALUE "3".
+           88 FUNCTION-BATCH VALUE "4".
+
+       01  WS-PRICE-SW PIC X(1).
+           88 PRICE-IS-VALID VALUE "Y".
+           88 PRICE-IS-INVALID VALUE "N".
+
+       01  WS-QTY-SW PIC X(1).
+           88 QTY-IS-VALID VALUE "Y".
+           88 QTY-IS-INVALID VALUE "N".
+
+       01  WS-PRICE-INPUT PIC X(10).
+       01  WS-PRICE-NUMVAL-CHECK PIC S9(4) COMP.
+       01  WS-PRICE-CHECK PIC S9(7)V99.
+       01  WS-ENTRY-PRICE PIC 9(5)V99.
+
+       01  WS-QTY-INPUT PIC X(6).
+       01  WS-QTY-NUMVAL-CHECK PIC S9(4) COMP.
+       01  WS-QTY-CHECK PIC S9(7).
+       01  WS-ENTRY-QTY PIC 9(5).
+
+       77  WS-PRICE-MINIMUM PIC 9(5)V99 VALUE 0.01.
+       77  WS-PRICE-MAXIMUM PIC 9(5)V99 VALUE 99999.99.
+
+       77  WS-QTY-MAXIMUM PIC 9(5) VALUE 99999.
+
+       77  WS-BATCH-WRITE-COUNT PIC 9(5) COMP VALUE ZERO.
+       77  WS-TRANS-RECORD-COUNT PIC 9(5) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-COUNT PIC 9(5) COMP VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           EVALUATE TRUE
+               WHEN FUNCTION-ADD
+                   PERFORM 2500-ADD-NEW-ITEM
+               WHEN FUNCTION-UPDATE
+                   PERFORM 6000-UPDATE-ITEM
+               WHEN FUNCTION-DELETE
+                   PERFORM 7000-DELETE-ITEM
+               WHEN FUNCTION-BATCH
+                   PERFORM 5000-BATCH-LOAD-ITEMS
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - NO ACTION TAKEN"
+           END-EVALUATE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O ITEM-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT ITEM-FILE
+               CLOSE ITEM-FILE
+               OPEN I-O ITEM-FILE
+           END-IF
+           PERFORM 1100-OPEN-AUDIT-FILE
+           DISPLAY "Welcome to the Adding Items App"
+           DISPLAY "Please enter your operator ID:"
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "1 - ADD A NEW ITEM"
+           DISPLAY "2 - UPDATE AN EXISTING ITEM"
+           DISPLAY "3 - DELETE AN ITEM"
+           DISPLAY "4 - LOAD ITEMS FROM A TRANSACTION FILE"
+           DISPLAY "Please enter your choice:"
+           ACCEPT WS-FUNCTION-SW.
+
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       2000-GET-ITEM-ENTRY.
+           DISPLAY "Please enter the item name:"
+           ACCEPT WS-ITEM-NAME
+           DISPLAY "Please enter the item code:"
+           ACCEPT WS-ITEM-CODE
+           PERFORM 2200-GET-VALID-PRICE
+           MOVE WS-ENTRY-PRICE TO WS-ITEM-PRICE
+           DISPLAY "Please enter the quantity on hand:"
+           PERFORM 2300-GET-VALID-QUANTITY
+           MOVE WS-ENTRY-QTY TO WS-ITEM-QTY-ON-HAND
+           DISPLAY "Please enter the reorder point:"
+           PERFORM 2300-GET-VALID-QUANTITY
+           MOVE WS-ENTRY-QTY TO WS-ITEM-REORDER-POINT.
+
+       2200-GET-VALID-PRICE.
+           SET PRICE-IS-INVALID TO TRUE
+           PERFORM 2210-PROMPT-AND-CHECK-PRICE
+               UNTIL PRICE-IS-VALID.
+
+       2210-PROMPT-AND-CHECK-PRICE.
+           DISPLAY "Please enter the item price:"
+           ACCEPT WS-PRICE-INPUT
+           MOVE FUNCTION TEST-NUMVAL(WS-PRICE-INPUT)
+               TO WS-PRICE-NUMVAL-CHECK
+           IF WS-PRICE-NUMVAL-CHECK NOT = ZERO
+               DISPLAY "PRICE MUST BE NUMERIC - PLEASE RE-ENTER"
+           ELSE
+               COMPUTE WS-PRICE-CHECK = FUNCTION NUMVAL(WS-PRICE-INPUT)
+               PERFORM 2250-CHECK-PRICE-RANGE
+               IF PRICE-IS-INVALID
+                   DISPLAY "PRICE MUST BE BETWEEN 0.01 AND 99999.99"
+                       " - PLEASE RE-ENTER"
+               END-IF
+           END-IF.
+
+       2250-CHECK-PRICE-RANGE.
+           IF WS-PRICE-CHECK < WS-PRICE-MINIMUM
+                   OR WS-PRICE-CHECK > WS-PRICE-MAXIMUM
+               SET PRICE-IS-INVALID TO TRUE
+           ELSE
+               MOVE WS-PRICE-CHECK TO WS-ENTRY-PRICE
+               SET PRICE-IS-VALID TO TRUE
+           END-IF.
+
+       2300-GET-VALID-QUANTITY.
+           SET QTY-IS-INVALID TO TRUE
+           PERFORM 2310-PROMPT-AND-CHECK-QUANTITY
+               UNTIL QTY-IS-VALID.
+
+       2310-PROMPT-AND-CHECK-QUANTITY.
+           ACCEPT WS-QTY-INPUT
+           MOVE FUNCTION TEST-NUMVAL(WS-QTY-INPUT)
+               TO WS-QTY-NUMVAL-CHECK
+           IF WS-QTY-NUMVAL-CHECK NOT = ZERO
+               DISPLAY "QUANTITY MUST BE NUMERIC - PLEASE RE-ENTER"
+           ELSE
+               COMPUTE WS-QTY-CHECK = FUNCTION NUMVAL(WS-QTY-INPUT)
+               PERFORM 2350-CHECK-QUANTITY-RANGE
+               IF QTY-IS-INVALID
+                   DISPLAY "QUANTITY MUST BE BETWEEN 0 AND 99999"
+                       " - PLEASE RE-ENTER"
+               END-IF
+           END-IF.
+
+       2350-CHECK-QUANTITY-RANGE.
+           IF WS-QTY-CHECK < ZERO OR WS-QTY-CHECK > WS-QTY-MAXIMUM
+               SET QTY-IS-INVALID TO TRUE
+           ELSE
+               MOVE WS-QTY-CHECK TO WS-ENTRY-QTY
+               SET QTY-IS-VALID TO TRUE
+           END-IF.
+
+       2500-ADD-NEW-ITEM.
+           PERFORM 2000-GET-ITEM-ENTRY
+           PERFORM 3000-CHECK-FOR-DUPLICATE
+           IF DUPLICATE-FOUND
+               DISPLAY "ITEM CODE ALREADY EXISTS - ENTRY REJECTED"
+           ELSE
+               PERFORM 4000-WRITE-ITEM-RECORD
+           END-IF.
+
+       3000-CHECK-FOR-DUPLICATE.
+           SET DUPLICATE-NOT-FOUND TO TRUE
+           MOVE WS-ITEM-CODE TO ITEM-CODE
+           READ ITEM-FILE
+               INVALID KEY
+                   SET DUPLICATE-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET DUPLICATE-FOUND TO TRUE
+           END-READ.
+
+       4000-WRITE-ITEM-RECORD.
+           MOVE WS-STOCK-ITEMS TO STOCK-ITEMS
+           WRITE STOCK-ITEMS
+               INVALID KEY
+                   DISPLAY "ITEM CODE ALREADY EXISTS - ENTRY REJECTED"
+               NOT INVALID KEY
+                   PERFORM 4100-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       4100-WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE WS-ITEM-NAME TO AUD-ITEM-NAME
+           MOVE WS-ITEM-CODE TO AUD-ITEM-CODE
+           MOVE WS-ITEM-PRICE TO AUD-ITEM-PRICE
+           WRITE AUDIT-RECORD.
+
+       5000-BATCH-LOAD-ITEMS.
+           MOVE ZERO TO WS-BATCH-WRITE-COUNT
+           MOVE ZERO TO WS-TRANS-RECORD-COUNT
+           PERFORM 5050-READ-CHECKPOINT
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "TRANSACTION FILE NOT FOUND - BATCH LOAD "
+                   "ABORTED"
+           ELSE
+               SET NOT-END-OF-TRANS-FILE TO TRUE
+               PERFORM 5100-READ-TRANS-RECORD
+               PERFORM 5200-PROCESS-TRANS-RECORD
+                   UNTIL END-OF-TRANS-FILE
+               CLOSE TRANS-FILE
+               PERFORM 5900-RESET-CHECKPOINT
+               DISPLAY WS-BATCH-WRITE-COUNT
+                   " ITEM(S) ADDED TO THE STOCK FILE"
+           END-IF.
+
+       5050-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE CKPT-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-COUNT NOT = ZERO
+               DISPLAY "RESUMING BATCH LOAD AFTER RECORD "
+                   WS-CHECKPOINT-COUNT
+           END-IF.
+
+       5100-READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END SET END-OF-TRANS-FILE TO TRUE
+           END-READ
+           IF NOT-END-OF-TRANS-FILE
+               ADD 1 TO WS-TRANS-RECORD-COUNT
+           END-IF.
+
+       5200-PROCESS-TRANS-RECORD.
+           IF WS-TRANS-RECORD-COUNT > WS-CHECKPOINT-COUNT
+               PERFORM 5300-LOAD-TRANS-RECORD
+               PERFORM 5800-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 5100-READ-TRANS-RECORD.
+
+       5300-LOAD-TRANS-RECORD.
+           MOVE TRANS-ITEM-NAME TO WS-ITEM-NAME
+           MOVE TRANS-ITEM-CODE TO WS-ITEM-CODE
+           MOVE TRANS-QTY-ON-HAND TO WS-ITEM-QTY-ON-HAND
+           MOVE TRANS-REORDER-POINT TO WS-ITEM-REORDER-POINT
+           MOVE TRANS-ITEM-PRICE TO WS-PRICE-CHECK
+           SET PRICE-IS-INVALID TO TRUE
+           PERFORM 2250-CHECK-PRICE-RANGE
+           IF PRICE-IS-INVALID
+               DISPLAY "ITEM CODE " WS-ITEM-CODE
+                   " HAS AN INVALID PRICE - ENTRY SKIPPED"
+           ELSE
+               MOVE WS-ENTRY-PRICE TO WS-ITEM-PRICE
+               PERFORM 3000-CHECK-FOR-DUPLICATE
+               IF DUPLICATE-FOUND
+                   DISPLAY "ITEM CODE " WS-ITEM-CODE
+                       " ALREADY EXISTS - ENTRY SKIPPED"
+               ELSE
+                   PERFORM 4000-WRITE-ITEM-RECORD
+                   ADD 1 TO WS-BATCH-WRITE-COUNT
+               END-IF
+           END-IF.
+
+       5800-WRITE-CHECKPOINT.
+           MOVE WS-TRANS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       5900-RESET-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       6000-UPDATE-ITEM.
+           DISPLAY "Enter the item code to update:"
+           ACCEPT WS-ITEM-CODE
+           MOVE WS-ITEM-CODE TO ITEM-CODE
+           READ ITEM-FILE
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND - UPDATE REJECTED"
+               NOT INVALID KEY
+                   PERFORM 6100-GET-UPDATED-FIELDS
+                   PERFORM 6200-REWRITE-ITEM-RECORD
+           END-READ.
+
+       6100-GET-UPDATED-FIELDS.
+           DISPLAY "Enter the new item name:"
+           ACCEPT ITEM-NAME
+           PERFORM 2200-GET-VALID-PRICE
+           MOVE WS-ENTRY-PRICE TO ITEM-PRICE
+           DISPLAY "Enter the new quantity on hand:"
+           PERFORM 2300-GET-VALID-QUANTITY
+           MOVE WS-ENTRY-QTY TO ITEM-QTY-ON-HAND
+           DISPLAY "Enter the new reorder point:"
+           PERFORM 2300-GET-VALID-QUANTITY
+           MOVE WS-ENTRY-QTY TO ITEM-REORDER-POINT.
+
+       6200-REWRITE-ITEM-RECORD.
+           REWRITE STOCK-ITEMS
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED - ITEM NOT UPDATED"
+           END-REWRITE.
+
+       7000-DELETE-ITEM.
+           DISPLAY "Enter the item code to delete:"
+           ACCEPT WS-ITEM-CODE
+           MOVE WS-ITEM-CODE TO ITEM-CODE
+           DELETE ITEM-FILE
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND - DELETE REJECTED"
+               NOT INVALID KEY
+                   DISPLAY "ITEM DELETED"
+           END-DELETE.
+
+       9000-TERMINATE.
+           CLOSE ITEM-FILE
+           CLOSE AUDIT-FILE.
