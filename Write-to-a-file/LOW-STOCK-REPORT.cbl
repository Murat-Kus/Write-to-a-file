@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK-REPORT.
+      *********************************
+      *AUTHOR. MURAT KUÞ.
+      *DATE-WRITTEN. 16/06/2023.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\lowstock.prt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+
+       01  WS-EOF-SW PIC X(1).
+           88 END-OF-ITEM-FILE VALUE "Y".
+           88 NOT-END-OF-ITEM-FILE VALUE "N".
+
+       77  WS-MAX-LINES-PER-PAGE PIC 9(2) VALUE 55.
+       77  WS-LINE-COUNT PIC 9(2) COMP VALUE ZERO.
+       77  WS-PAGE-COUNT PIC 9(3) COMP VALUE ZERO.
+       77  WS-DETAIL-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "LOW STOCK EXCEPTION".
+           05 FILLER PIC X(6)  VALUE "PAGE ".
+           05 HD-PAGE-NO PIC ZZ9.
+           05 FILLER PIC X(41) VALUE SPACES.
+
+       01  WS-COLUMN-HEADING.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "ITEM NAME".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "ITEM CODE".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(9)  VALUE "ON HAND".
+           05 FILLER PIC X(7)  VALUE SPACES.
+           05 FILLER PIC X(9)  VALUE "REORDER".
+           05 FILLER PIC X(10) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 DL-ITEM-NAME PIC X(20).
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 DL-ITEM-CODE PIC X(5).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 DL-QTY-ON-HAND PIC ZZZZ9.
+           05 FILLER PIC X(6)  VALUE SPACES.
+           05 DL-REORDER-POINT PIC ZZZZ9.
+           05 FILLER PIC X(19) VALUE SPACES.
+
+       01  WS-LINE-COUNT-LINE.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(26) VALUE "TOTAL ITEMS BELOW REORDER:".
+           05 LC-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(44) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF WS-FILE-STATUS = "00"
+               PERFORM 2000-PROCESS-RECORDS
+                   UNTIL END-OF-ITEM-FILE
+               PERFORM 8000-PRINT-TOTALS
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ITEM-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ITEM FILE NOT FOUND - REPORT NOT PRODUCED"
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               SET NOT-END-OF-ITEM-FILE TO TRUE
+               PERFORM 3000-PRINT-HEADINGS
+               PERFORM 2100-READ-ITEM-RECORD
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           IF ITEM-QTY-ON-HAND <= ITEM-REORDER-POINT
+               IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                   PERFORM 3000-PRINT-HEADINGS
+               END-IF
+               PERFORM 4000-PRINT-DETAIL-LINE
+           END-IF
+           PERFORM 2100-READ-ITEM-RECORD.
+
+       2100-READ-ITEM-RECORD.
+           READ ITEM-FILE
+               AT END SET END-OF-ITEM-FILE TO TRUE
+           END-READ.
+
+       3000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HD-PAGE-NO
+           WRITE PRINT-REC FROM WS-REPORT-HEADING
+               AFTER ADVANCING PAGE
+           WRITE PRINT-REC FROM WS-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       4000-PRINT-DETAIL-LINE.
+           MOVE ITEM-NAME TO DL-ITEM-NAME
+           MOVE ITEM-CODE TO DL-ITEM-CODE
+           MOVE ITEM-QTY-ON-HAND TO DL-QTY-ON-HAND
+           MOVE ITEM-REORDER-POINT TO DL-REORDER-POINT
+           WRITE PRINT-REC FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       8000-PRINT-TOTALS.
+           MOVE WS-DETAIL-COUNT TO LC-COUNT
+           WRITE PRINT-REC FROM WS-LINE-COUNT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-TERMINATE.
+           IF WS-FILE-STATUS = "00"
+               CLOSE ITEM-FILE
+               CLOSE PRINT-FILE
+           END-IF.
