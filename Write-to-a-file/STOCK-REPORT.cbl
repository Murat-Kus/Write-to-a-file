@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-REPORT.
+      *********************************
+      *AUTHOR. MURAT KUÞ.
+      *DATE-WRITTEN. 15/06/2023.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\Write-to-a-file\stockrpt.prt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       FD  PRINT-FILE.
+       01  PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+
+       01  WS-EOF-SW PIC X(1).
+           88 END-OF-ITEM-FILE VALUE "Y".
+           88 NOT-END-OF-ITEM-FILE VALUE "N".
+
+       77  WS-MAX-LINES-PER-PAGE PIC 9(2) VALUE 55.
+       77  WS-LINE-COUNT PIC 9(2) COMP VALUE ZERO.
+       77  WS-PAGE-COUNT PIC 9(3) COMP VALUE ZERO.
+       77  WS-DETAIL-COUNT PIC 9(5) COMP VALUE ZERO.
+       77  WS-GRAND-TOTAL PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "STOCK ITEM LISTING".
+           05 FILLER PIC X(6)  VALUE "PAGE ".
+           05 HD-PAGE-NO PIC ZZ9.
+           05 FILLER PIC X(41) VALUE SPACES.
+
+       01  WS-COLUMN-HEADING.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "ITEM NAME".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "ITEM CODE".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "ITEM PRICE".
+           05 FILLER PIC X(24) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 DL-ITEM-NAME PIC X(20).
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 DL-ITEM-CODE PIC X(5).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 DL-ITEM-PRICE PIC $Z(5).9(2).
+           05 FILLER PIC X(26) VALUE SPACES.
+
+       01  WS-LINE-COUNT-LINE.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(21) VALUE "TOTAL LINES PRINTED:".
+           05 LC-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(49) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(21) VALUE "EXTENDED TOTAL PRICE:".
+           05 TL-TOTAL PIC $Z(5).9(2).
+           05 FILLER PIC X(45) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF WS-FILE-STATUS = "00"
+               PERFORM 2000-PROCESS-RECORDS
+                   UNTIL END-OF-ITEM-FILE
+               PERFORM 8000-PRINT-TOTALS
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ITEM-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ITEM FILE NOT FOUND - REPORT NOT PRODUCED"
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               SET NOT-END-OF-ITEM-FILE TO TRUE
+               PERFORM 3000-PRINT-HEADINGS
+               PERFORM 2100-READ-ITEM-RECORD
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 3000-PRINT-HEADINGS
+           END-IF
+           PERFORM 4000-PRINT-DETAIL-LINE
+           PERFORM 2100-READ-ITEM-RECORD.
+
+       2100-READ-ITEM-RECORD.
+           READ ITEM-FILE
+               AT END SET END-OF-ITEM-FILE TO TRUE
+           END-READ.
+
+       3000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HD-PAGE-NO
+           WRITE PRINT-REC FROM WS-REPORT-HEADING
+               AFTER ADVANCING PAGE
+           WRITE PRINT-REC FROM WS-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       4000-PRINT-DETAIL-LINE.
+           MOVE ITEM-NAME TO DL-ITEM-NAME
+           MOVE ITEM-CODE TO DL-ITEM-CODE
+           MOVE ITEM-PRICE TO DL-ITEM-PRICE
+           WRITE PRINT-REC FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT
+           COMPUTE WS-GRAND-TOTAL =
+               WS-GRAND-TOTAL + FUNCTION NUMVAL-C(ITEM-PRICE).
+
+       8000-PRINT-TOTALS.
+           MOVE WS-DETAIL-COUNT TO LC-COUNT
+           WRITE PRINT-REC FROM WS-LINE-COUNT-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE WS-GRAND-TOTAL TO TL-TOTAL
+           WRITE PRINT-REC FROM WS-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       9000-TERMINATE.
+           IF WS-FILE-STATUS = "00"
+               CLOSE ITEM-FILE
+               CLOSE PRINT-FILE
+           END-IF.
